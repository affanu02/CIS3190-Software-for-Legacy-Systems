@@ -13,15 +13,63 @@
            organization  is LINE sequential 
            file status  is INP-FS.
        select OUTPUT-FILE assign to "output.txt"
-           organization  is LINE sequential.
-       
+           organization  is LINE sequential
+           file status  is OUT-FS.
+       select REPORT-FILE assign to "report.txt"
+           organization  is LINE sequential
+           file status  is RPT-FS.
+       select CONVERTED-FILE assign to "converted.txt"
+           organization  is LINE sequential
+           file status  is CONV-FS.
+       select CHECKPOINT-FILE assign to "checkpoint.dat"
+           organization  is LINE sequential
+           file status  is CKPT-FS.
+       select MASTER-FILE assign to "master.dat"
+           organization  is INDEXED
+           access mode   is DYNAMIC
+           record key    is MAST-ISBN
+           file status   is MAST-FS.
+       select VALID-FILE assign to "valid.txt"
+           organization  is LINE sequential
+           file status  is VAL-FS.
+       select REJECT-FILE assign to "reject.txt"
+           organization  is LINE sequential
+           file status  is REJ-FS.
+
        data division.
        file section.
        fd INPUT-FILE.
-           01 INP-REC   pic x(10).
+           01 INP-REC   pic x(20).
        fd OUTPUT-FILE.
-           01 OUT-REC   pic x(80).
-       
+           01 OUT-REC   pic x(83).
+       fd REPORT-FILE.
+           01 REPT-REC  pic x(80).
+       fd CONVERTED-FILE.
+           01 CONV-REC  pic x(30).
+       fd VALID-FILE.
+           01 VAL-REC   pic x(13).
+       fd REJECT-FILE.
+           01 REJ-REC.
+               05 REJ-ISBN    pic X(13).
+               05 FILLER      pic X(2) VALUE SPACES.
+               05 REJ-REASON  pic X(65).
+       fd CHECKPOINT-FILE.
+           01 CKPT-REC.
+               05 CKPT-FILE-NAME  pic X(30).
+               05 CKPT-REC-COUNT  pic 9(07).
+               05 CKPT-CNT-TOTAL     pic 9(07).
+               05 CKPT-CNT-NONDIGIT  pic 9(07).
+               05 CKPT-CNT-WRONGLEN  pic 9(07).
+               05 CKPT-CNT-BADCHK    pic 9(07).
+               05 CKPT-CNT-INVCHKSUM pic 9(07).
+               05 CKPT-CNT-ZEROCASE  pic 9(07).
+               05 CKPT-CNT-VALID     pic 9(07).
+               05 CKPT-CNT-DUP       pic 9(07).
+       fd MASTER-FILE.
+           01 MAST-REC.
+               05 MAST-ISBN  pic X(13).
+               05 MAST-DATE  pic 9(08).
+
        working-storage section.
        77 WS-CHK-VLD  pic X VALUE "Y".
        77 WS-CHKSUM-VLD  pic X VALUE "Y".
@@ -29,46 +77,426 @@
        77 J           pic 99.
        77 WS-CHK-SUM  pic 9(05).
        77 INP-FS      pic X(02).
+       77 OUT-FS      pic X(02).
+       77 CONV-FS     pic X(02).
+       77 VAL-FS      pic X(02).
+       77 REJ-FS      pic X(02).
        77 WS-EOF      pic X VALUE "N".
        77 WS-FILE-NAME pic X(30).
        77 WS-REM      pic 9(2).
        77 WS-DIV      pic 9(5).
-       01 WS-ISBN-INP pic X(10).
+       77 WS-ISBN-LEN  pic 99.
+       01 WS-ISBN-INP pic X(13).
        01 WS-ISBN-INP-N pic 9(01).
        01 WS-PRNT-REC.
-           05 WS-PRNT-ISBN pic X(10).
+           05 WS-PRNT-ISBN pic X(13).
            05 FILLER       pic X(5) VALUE SPACES.
            05 WS-PRNT-MSG  pic X(65).
-       
+
+       *> fields used to check and report the EAN-13 (ISBN-13) checksum
+       77 WS-CHK-SUM13 pic 9(05).
+       77 WS-WEIGHT     pic 9(01).
+       77 WS-CALC-CHK   pic 9(01).
+       77 WS-SUGGEST-CHK pic X.
+
+       *> fields used to convert a valid ISBN-10 to its ISBN-13 form
+       01 WS-CONV-REC.
+           05 WS-CONV-ISBN10 pic X(10).
+           05 FILLER          pic X(5) VALUE SPACES.
+           05 WS-CONV-ISBN13 pic X(13).
+
+       *> fields used for checkpoint/restart on large batch files
+       77 CKPT-FS              pic X(02).
+       77 WS-CKPT-INTERVAL     pic 9(05) VALUE 1000.
+       77 WS-REC-COUNT         pic 9(07) VALUE 0.
+       77 WS-CKPT-MOD          pic 9(07).
+       77 WS-CKPT-RESUME-COUNT pic 9(07) VALUE 0.
+       77 WS-CKPT-RESP         pic X VALUE SPACE.
+       77 K                    pic 9(07).
+
+       *> fields used to look up and record ISBNs in the persistent
+       *> master file, for duplicate detection across runs
+       77 MAST-FS      pic X(02).
+       77 WS-DUP-FLAG  pic X VALUE "N".
+       77 WS-TODAY     pic 9(08).
+       01 WS-DUP-DATE-ED pic 9999/99/99.
+       77 WS-PRNT-MSG-SAVE pic X(65).
+       77 WS-PRNT-MSG-LEN  pic 9(03).
+
+       *> counters for the end-of-run control totals report
+       77 WS-TALLY         pic 9(03).
+       77 WS-CNT-TOTAL     pic 9(07) VALUE 0.
+       77 WS-CNT-NONDIGIT  pic 9(07) VALUE 0.
+       77 WS-CNT-WRONGLEN  pic 9(07) VALUE 0.
+       77 WS-CNT-BADCHK    pic 9(07) VALUE 0.
+       77 WS-CNT-INVCHKSUM pic 9(07) VALUE 0.
+       77 WS-CNT-ZEROCASE  pic 9(07) VALUE 0.
+       77 WS-CNT-VALID     pic 9(07) VALUE 0.
+       77 WS-CNT-DUP       pic 9(07) VALUE 0.
+       77 WS-PCT           pic 999V99.
+       77 WS-CUR-CNT        pic 9(07).
+       01 WS-REPT-LINE.
+           05 WS-REPT-LABEL pic X(40).
+           05 WS-REPT-CNT   pic ZZZZZZ9.
+           05 FILLER        pic X(3) VALUE SPACES.
+           05 WS-REPT-PCT   pic ZZ9.99.
+           05 FILLER        pic X(1) VALUE "%".
+
+       *> set when the input file name arrives via run parameter
+       *> (JCL PARM) rather than the interactive prompt
+       77 WS-UNATTENDED     pic X VALUE "N".
+
+       *> fields used by the terminal menu and the "view totals"
+       *> option, which simply redisplays the last report written
+       77 WS-MENU-CHOICE  pic X.
+       77 RPT-FS          pic X(02).
+       77 WS-RPT-EOF      pic X VALUE "N".
+
+       *> holds the run parameter (JCL PARM equivalent) for unattended
+       *> scheduling, read from the command line rather than a
+       *> LINKAGE SECTION USING - GnuCOBOL will not link a USING clause
+       *> into a runnable main program
+       77 WS-PARM-FILE-NAME pic X(30).
+
        procedure division.
-       *> prompt user to input a correct file to read and perform from
+       *> get the file name to read from - either supplied as a run
+       *> parameter for unattended scheduling, or chosen from the
+       *> terminal menu. a run parameter skips the menu entirely, so
+       *> this program can still be scheduled as a one-shot batch job.
        main-para.
-           display "Enter a file name to read from: "
-           accept  WS-FILE-NAME.
+           accept WS-PARM-FILE-NAME from COMMAND-LINE.
+           if WS-PARM-FILE-NAME NOT = SPACES
+              move WS-PARM-FILE-NAME to WS-FILE-NAME
+              move "Y" to WS-UNATTENDED
+              perform batch-validate-para
+           else
+              move "N" to WS-UNATTENDED
+              move spaces to WS-MENU-CHOICE
+              perform menu-para until WS-MENU-CHOICE = "4"
+           end-if.
+           stop run.
+
+       *> the terminal front end - offers a batch file validation run,
+       *> a single ISBN looked up on the spot, or a look back at the
+       *> totals from whichever of those was run last
+       menu-para.
+           display spaces.
+           display "ISBN Validation Utility".
+           display "  1. Validate a batch file".
+           display "  2. Check a single ISBN".
+           display "  3. View totals from the last run".
+           display "  4. Exit".
+           display "Enter choice (1-4): ".
+           accept WS-MENU-CHOICE.
+           evaluate WS-MENU-CHOICE
+              when "1"
+                 perform batch-validate-para
+              when "2"
+                 perform check-single-para
+              when "3"
+                 perform view-totals-para
+              when "4"
+                 continue
+              when other
+                 display "Please enter 1, 2, 3 or 4."
+           end-evaluate.
+
+       *> validate every ISBN in a file, start to finish, producing
+       *> the same detail log, converted/valid/reject files and
+       *> control totals report whether this was launched from the
+       *> menu or handed a file name straight from a run parameter
+       batch-validate-para.
+           if WS-UNATTENDED = "N"
+              display "Enter a file name to read from: "
+              accept  WS-FILE-NAME
+           end-if.
            open input INPUT-FILE.
            if INP-FS NOT = "00"
               display "Error: Incorrect file name, please try again."
-              perform main-para
-           else 
-              open output OUTPUT-FILE
+              if WS-UNATTENDED = "Y"
+                 stop run
+              end-if
+           else
               move "N" to WS-EOF
+              move 0 to WS-REC-COUNT
+              perform check-resume-para
+              if WS-CKPT-RESUME-COUNT > 0
+                 open extend OUTPUT-FILE
+                 open extend CONVERTED-FILE
+                 open extend VALID-FILE
+                 open extend REJECT-FILE
+                 perform skip-forward-para
+              else
+                 perform reset-counters-para
+                 open output OUTPUT-FILE
+                 open output CONVERTED-FILE
+                 open output VALID-FILE
+                 open output REJECT-FILE
+              end-if
+              accept WS-TODAY from DATE YYYYMMDD
+              perform ensure-master-para
               perform readISBN UNTIL WS-EOF = "Y"
-           end-if. 
-           close INPUT-FILE.
+              perform reset-checkpoint-para
+              close MASTER-FILE
+              close INPUT-FILE
+              close OUTPUT-FILE
+              close CONVERTED-FILE
+              close VALID-FILE
+              close REJECT-FILE
+              perform write-report-para
+           end-if.
+
+       *> look up one ISBN typed at the terminal, without having to
+       *> build a one-line file first - run through the same checks,
+       *> logs and totals report as a batch file of a single record
+       check-single-para.
+           display "Enter an ISBN to check: ".
+           move spaces to INP-REC.
+           accept INP-REC.
+           move "(terminal entry)" to WS-FILE-NAME.
+           perform reset-counters-para.
+           open extend OUTPUT-FILE.
+           if OUT-FS NOT = "00"
+              open output OUTPUT-FILE
+           end-if.
+           open extend CONVERTED-FILE.
+           if CONV-FS NOT = "00"
+              open output CONVERTED-FILE
+           end-if.
+           open extend VALID-FILE.
+           if VAL-FS NOT = "00"
+              open output VALID-FILE
+           end-if.
+           open extend REJECT-FILE.
+           if REJ-FS NOT = "00"
+              open output REJECT-FILE
+           end-if.
+           accept WS-TODAY from DATE YYYYMMDD.
+           perform ensure-master-para.
+           initialize WS-PRNT-REC.
+           perform normalize-para.
+           perform validate-one-para.
+           perform tally-para.
+           perform split-output-para.
+           close MASTER-FILE.
            close OUTPUT-FILE.
-           stop run.
-       
-       *> read the values of ISBN numbers and process them.
+           close CONVERTED-FILE.
+           close VALID-FILE.
+           close REJECT-FILE.
+           perform write-report-para.
+           display "Result: " WS-PRNT-ISBN " - " WS-PRNT-MSG.
+
+       *> zero the control-totals counters before each run started
+       *> from the menu, so "totals from the last run" never mixes
+       *> counts left over from an earlier batch file or ISBN lookup
+       reset-counters-para.
+           move 0 to WS-CNT-TOTAL.
+           move 0 to WS-CNT-NONDIGIT.
+           move 0 to WS-CNT-WRONGLEN.
+           move 0 to WS-CNT-BADCHK.
+           move 0 to WS-CNT-INVCHKSUM.
+           move 0 to WS-CNT-ZEROCASE.
+           move 0 to WS-CNT-VALID.
+           move 0 to WS-CNT-DUP.
+
+       *> redisplay the control totals report written by the last
+       *> batch run or single-ISBN lookup
+       view-totals-para.
+           open input REPORT-FILE.
+           if RPT-FS NOT = "00"
+              display "No totals are available yet - run a ",
+                 "validation first."
+           else
+              move "N" to WS-RPT-EOF
+              perform display-report-line-para until WS-RPT-EOF = "Y"
+              close REPORT-FILE
+           end-if.
+
+       *> echo one line of the control totals report to the screen
+       display-report-line-para.
+           read REPORT-FILE at end move "Y" to WS-RPT-EOF.
+           if WS-RPT-EOF = "N"
+              display REPT-REC
+           end-if.
+
+       *> look for a checkpoint left by a prior interrupted run against
+       *> this same input file and, if the operator agrees, resume
+       *> from the last saved record count instead of starting at 1
+       check-resume-para.
+           move 0 to WS-CKPT-RESUME-COUNT.
+           open input CHECKPOINT-FILE.
+           if CKPT-FS = "00"
+              read CHECKPOINT-FILE
+              if CKPT-FS = "00" AND CKPT-FILE-NAME = WS-FILE-NAME
+                 AND CKPT-REC-COUNT > 0
+                 if WS-UNATTENDED = "Y"
+                    move CKPT-REC-COUNT to WS-CKPT-RESUME-COUNT
+                 else
+                    display "Checkpoint found at record "
+                       CKPT-REC-COUNT ", resume from there? (Y/N): "
+                    accept WS-CKPT-RESP
+                    if WS-CKPT-RESP = "Y" OR "y"
+                       move CKPT-REC-COUNT to WS-CKPT-RESUME-COUNT
+                    end-if
+                 end-if
+                 if WS-CKPT-RESUME-COUNT > 0
+                    move CKPT-CNT-TOTAL     to WS-CNT-TOTAL
+                    move CKPT-CNT-NONDIGIT  to WS-CNT-NONDIGIT
+                    move CKPT-CNT-WRONGLEN  to WS-CNT-WRONGLEN
+                    move CKPT-CNT-BADCHK    to WS-CNT-BADCHK
+                    move CKPT-CNT-INVCHKSUM to WS-CNT-INVCHKSUM
+                    move CKPT-CNT-ZEROCASE  to WS-CNT-ZEROCASE
+                    move CKPT-CNT-VALID     to WS-CNT-VALID
+                    move CKPT-CNT-DUP       to WS-CNT-DUP
+                 end-if
+              end-if
+              close CHECKPOINT-FILE
+           end-if.
+
+       *> skip forward past records already validated in a prior run,
+       *> without re-validating or re-reporting them
+       skip-forward-para.
+           perform varying K from 1 by 1
+                   until K > WS-CKPT-RESUME-COUNT OR WS-EOF = "Y"
+              read INPUT-FILE at end move "Y" to WS-EOF
+              if WS-EOF = "N"
+                 add 1 to WS-REC-COUNT
+              end-if
+           end-perform.
+
+       *> a completed run has nothing left to resume - clear the
+       *> checkpoint so the next run against this file starts fresh
+       reset-checkpoint-para.
+           open output CHECKPOINT-FILE.
+           move WS-FILE-NAME to CKPT-FILE-NAME.
+           move 0 to CKPT-REC-COUNT.
+           move 0 to CKPT-CNT-TOTAL.
+           move 0 to CKPT-CNT-NONDIGIT.
+           move 0 to CKPT-CNT-WRONGLEN.
+           move 0 to CKPT-CNT-BADCHK.
+           move 0 to CKPT-CNT-INVCHKSUM.
+           move 0 to CKPT-CNT-ZEROCASE.
+           move 0 to CKPT-CNT-VALID.
+           move 0 to CKPT-CNT-DUP.
+           write CKPT-REC.
+           close CHECKPOINT-FILE.
+
+       *> save the current record count and running control totals so
+       *> a later run can resume here without losing the counts from
+       *> the records already validated in this run
+       write-checkpoint-para.
+           open output CHECKPOINT-FILE.
+           move WS-FILE-NAME to CKPT-FILE-NAME.
+           move WS-REC-COUNT to CKPT-REC-COUNT.
+           move WS-CNT-TOTAL     to CKPT-CNT-TOTAL.
+           move WS-CNT-NONDIGIT  to CKPT-CNT-NONDIGIT.
+           move WS-CNT-WRONGLEN  to CKPT-CNT-WRONGLEN.
+           move WS-CNT-BADCHK    to CKPT-CNT-BADCHK.
+           move WS-CNT-INVCHKSUM to CKPT-CNT-INVCHKSUM.
+           move WS-CNT-ZEROCASE  to CKPT-CNT-ZEROCASE.
+           move WS-CNT-VALID     to CKPT-CNT-VALID.
+           move WS-CNT-DUP       to CKPT-CNT-DUP.
+           write CKPT-REC.
+           close CHECKPOINT-FILE.
+
+       *> open the indexed master file for update, creating it the
+       *> first time this program runs on a fresh set of data files
+       ensure-master-para.
+           open i-o MASTER-FILE.
+           if MAST-FS = "35"
+              open output MASTER-FILE
+              close MASTER-FILE
+              open i-o MASTER-FILE
+           end-if.
+
+       *> look the current ISBN up in the master file - if it is
+       *> already there, flag the record as a duplicate and say when
+       *> it was first validated, otherwise add it to the master file
+       duplicate-check-para.
+           move WS-ISBN-INP to MAST-ISBN.
+           read MASTER-FILE key is MAST-ISBN
+              invalid key
+                 move "N" to WS-DUP-FLAG
+              not invalid key
+                 move "Y" to WS-DUP-FLAG
+           end-read.
+           if WS-DUP-FLAG = "Y"
+              move MAST-DATE to WS-DUP-DATE-ED
+              move WS-PRNT-MSG to WS-PRNT-MSG-SAVE
+              perform varying WS-PRNT-MSG-LEN from 65 by -1
+                 until WS-PRNT-MSG-SAVE(WS-PRNT-MSG-LEN:1) NOT = SPACE
+                       OR WS-PRNT-MSG-LEN = 1
+              end-perform
+              string WS-PRNT-MSG-SAVE(1:WS-PRNT-MSG-LEN)
+                        delimited by size
+                     "; duplicate of run on " delimited by size
+                     WS-DUP-DATE-ED delimited by size
+                     into WS-PRNT-MSG
+           else
+              move WS-TODAY to MAST-DATE
+              write MAST-REC
+           end-if.
+
+       *> read the values of ISBN numbers and process them. a 13
+       *> character record is validated as an EAN-13 (ISBN-13), all
+       *> other lengths go through the original 10 digit ISBN path.
        readISBN.
            initialize  WS-PRNT-REC.
            read INPUT-FILE at end move "Y" to WS-EOF.
            if WS-EOF = "N"
-              move INP-REC to WS-ISBN-INP WS-PRNT-ISBN
-              perform isValid
-              if WS-CHK-VLD = "Y"
-                 perform checkSUM
+              add 1 to WS-REC-COUNT
+              perform normalize-para
+              perform validate-one-para
+              perform tally-para
+              perform split-output-para
+              divide WS-REC-COUNT by WS-CKPT-INTERVAL
+                 giving WS-DIV remainder WS-CKPT-MOD
+              if WS-CKPT-MOD = 0
+                 perform write-checkpoint-para
               end-if
-           end-if.   
+           end-if.
+
+       *> run the normalized ISBN in WS-ISBN-INP through the ISBN-10
+       *> or EAN-13 check appropriate to its length, whether it came
+       *> from a batch file record or a single terminal entry
+       validate-one-para.
+           evaluate WS-ISBN-LEN
+              when 10
+                 perform isValid
+                 if WS-CHK-VLD = "Y"
+                    perform checkSUM
+                 end-if
+              when 13
+                 perform isValid13
+                 if WS-CHK-VLD = "Y"
+                    perform checkSUM13
+                 end-if
+              when other
+                 move "incorrect, not 10 or 13 digits" to
+                    WS-PRNT-MSG
+                 write OUT-REC from WS-PRNT-REC
+                 move "N" to WS-CHK-VLD
+                 move "N" to WS-CHKSUM-VLD
+           end-evaluate.
+
+       *> keep only digits and the ISBN-10 check character (X/x),
+       *> dropping hyphens, spaces and any other separator punctuation
+       *> a vendor feed might use, so human-formatted ISBNs do not need
+       *> a separate cleanup pass - WS-ISBN-LEN comes out as the count
+       *> of digits/X kept
+       normalize-para.
+           move spaces to WS-ISBN-INP.
+           move 0 to WS-ISBN-LEN.
+           perform varying I from 1 by 1 until I > 20
+              if INP-REC(I:1) IS NUMERIC OR INP-REC(I:1) = "X"
+                 OR INP-REC(I:1) = "x"
+                 add 1 to WS-ISBN-LEN
+                 if WS-ISBN-LEN <= 13
+                    move INP-REC(I:1) to WS-ISBN-INP(WS-ISBN-LEN:1)
+                 end-if
+              end-if
+           end-perform.
+           move WS-ISBN-INP to WS-PRNT-ISBN.
        
        *> Check validity of ISBN, if it containts correct characters
        isValid.
@@ -99,13 +527,21 @@
            if WS-REM <> 0
               subtract 11 from WS-REM
            end-if.
-           if WS-REM(2:1) = WS-ISBN-INP(10:1) OR 
+           if WS-REM(2:1) = WS-ISBN-INP(10:1) OR
               (WS-REM = 10 AND WS-ISBN-INP(10:1) = 'X' OR 'x')
               move "Y" to WS-CHKSUM-VLD
            else
               move "N" to WS-CHKSUM-VLD
            end-if.
-           if WS-CHKSUM-VLD = "Y" AND WS-ISBN-INP(1:1) = 0 AND 
+           if WS-REM = 10
+              move "X" to WS-SUGGEST-CHK
+           else
+              move WS-REM(2:1) to WS-SUGGEST-CHK
+           end-if.
+           if WS-CHKSUM-VLD = "Y"
+              perform convertISBN13
+           end-if.
+           if WS-CHKSUM-VLD = "Y" AND WS-ISBN-INP(1:1) = 0 AND
               WS-ISBN-INP(10:1) = 0
               move "correct and valid with leading and trailing zero"
                    to WS-PRNT-MSG
@@ -137,8 +573,235 @@
               move "correct and valid" to WS-PRNT-MSG
            end-if.
            if WS-CHKSUM-VLD = "N" AND WS-PRNT-MSG = spaces
-              move "correct but not valid (invalid check)"
-                         to WS-PRNT-MSG
+              string "correct but not valid (invalid check), "
+                     delimited by size
+                     "check digit should be " delimited by size
+                     WS-SUGGEST-CHK delimited by size
+                     into WS-PRNT-MSG
+           end-if.
+           if WS-CHKSUM-VLD = "Y"
+              perform duplicate-check-para
+           end-if.
+           write OUT-REC from WS-PRNT-REC.
+
+       *> Build the ISBN-13 equivalent of a valid ISBN-10 by prefixing
+       *> "978" to the first 9 digits and recomputing the EAN-13 check
+       *> digit, then write both forms to CONVERTED-FILE
+       convertISBN13.
+           move "978" to WS-CONV-ISBN13(1:3).
+           move WS-ISBN-INP(1:9) to WS-CONV-ISBN13(4:9).
+           move 0 to WS-CHK-SUM13.
+           move 1 to WS-WEIGHT.
+           perform varying I from 1 by 1 until I > 12
+               move WS-CONV-ISBN13(I : 1) to WS-ISBN-INP-N
+               compute WS-CHK-SUM13 =
+                   WS-CHK-SUM13 + (WS-ISBN-INP-N * WS-WEIGHT)
+               if WS-WEIGHT = 1
+                  move 3 to WS-WEIGHT
+               else
+                  move 1 to WS-WEIGHT
+               end-if
+           end-perform
+           divide WS-CHK-SUM13 by 10 giving WS-DIV remainder WS-REM.
+           if WS-REM = 0
+              move 0 to WS-CALC-CHK
+           else
+              compute WS-CALC-CHK = 10 - WS-REM
+           end-if.
+           move WS-CALC-CHK to WS-CONV-ISBN13(13:1).
+           move WS-ISBN-INP(1:10) to WS-CONV-ISBN10.
+           write CONV-REC from WS-CONV-REC.
+
+       *> Check validity of an EAN-13 (ISBN-13), all 13 positions
+       *> must be digits - there is no trailing X check character.
+       isValid13.
+           move "Y" to WS-CHK-VLD
+           if WS-ISBN-INP(1:13) IS NOT numeric
+              move "incorrect, contains a non-digit" to WS-PRNT-MSG
+              write OUT-REC from WS-PRNT-REC
+              move "N" to WS-CHK-VLD
+           end-if.
+
+       *> Extracts individual digits and calculates the EAN-13
+       *> checksum digit using the alternating 1/3 weight mod-10 rule
+       checkSUM13.
+           initialize  WS-PRNT-MSG.
+           move 0 to WS-CHK-SUM13.
+           move 1 to WS-WEIGHT.
+           perform varying I from 1 by 1 until I > 12
+               move WS-ISBN-INP(I : 1) to WS-ISBN-INP-N
+               compute WS-CHK-SUM13 =
+                   WS-CHK-SUM13 + (WS-ISBN-INP-N * WS-WEIGHT)
+               if WS-WEIGHT = 1
+                  move 3 to WS-WEIGHT
+               else
+                  move 1 to WS-WEIGHT
+               end-if
+           end-perform
+           divide WS-CHK-SUM13 by 10 giving WS-DIV remainder WS-REM.
+           if WS-REM = 0
+              move 0 to WS-CALC-CHK
+           else
+              compute WS-CALC-CHK = 10 - WS-REM
+           end-if.
+           move WS-ISBN-INP(13:1) to WS-ISBN-INP-N.
+           if WS-CALC-CHK = WS-ISBN-INP-N
+              move "Y" to WS-CHKSUM-VLD
+           else
+              move "N" to WS-CHKSUM-VLD
+           end-if.
+           if WS-CHKSUM-VLD = "Y" AND WS-ISBN-INP(1:1) = 0 AND
+              WS-ISBN-INP(13:1) = 0
+              move "correct and valid ISBN-13, leading/trailing zero"
+                  to WS-PRNT-MSG
+           end-if.
+           if WS-CHKSUM-VLD = "Y" AND WS-ISBN-INP(1:1) = 0 AND
+              WS-PRNT-MSG = spaces
+              move "correct and valid ISBN-13 with leading zero"
+                  to WS-PRNT-MSG
+           end-if.
+           if WS-CHKSUM-VLD = "Y" AND WS-ISBN-INP(13:1) = 0 AND
+              WS-PRNT-MSG = spaces
+              move "correct and valid ISBN-13 with trailing zero"
+                  to WS-PRNT-MSG
+           end-if.
+           if WS-CHKSUM-VLD = "Y" AND WS-PRNT-MSG = spaces
+              move "correct and valid ISBN-13" to WS-PRNT-MSG
+           end-if.
+           if WS-CHKSUM-VLD = "N" AND WS-PRNT-MSG = spaces
+              string "correct but not valid (invalid check), "
+                     delimited by size
+                     "check digit should be " delimited by size
+                     WS-CALC-CHK delimited by size
+                     into WS-PRNT-MSG
+           end-if.
+           if WS-CHKSUM-VLD = "Y"
+              perform duplicate-check-para
            end-if.
            write OUT-REC from WS-PRNT-REC.
 
+       *> bucket the result of the record just processed into the
+       *> counters used by the end-of-run control totals report
+       tally-para.
+           add 1 to WS-CNT-TOTAL.
+           if WS-CHK-VLD = "N"
+              move 0 to WS-TALLY
+              inspect WS-PRNT-MSG tallying WS-TALLY
+                 for all "not 10 or 13"
+              if WS-TALLY > 0
+                 add 1 to WS-CNT-WRONGLEN
+              else
+                 move 0 to WS-TALLY
+                 inspect WS-PRNT-MSG tallying WS-TALLY
+                    for all "check digit"
+                 if WS-TALLY > 0
+                    add 1 to WS-CNT-BADCHK
+                 else
+                    add 1 to WS-CNT-NONDIGIT
+                 end-if
+              end-if
+           else
+              if WS-CHKSUM-VLD = "N"
+                 add 1 to WS-CNT-INVCHKSUM
+              else
+                 move 0 to WS-TALLY
+                 inspect WS-PRNT-MSG tallying WS-TALLY
+                    for all "duplicate"
+                 if WS-TALLY > 0
+                    add 1 to WS-CNT-DUP
+                 else
+                    move 0 to WS-TALLY
+                    inspect WS-PRNT-MSG tallying WS-TALLY
+                       for all "zero"
+                    if WS-TALLY > 0
+                       add 1 to WS-CNT-ZEROCASE
+                    else
+                       add 1 to WS-CNT-VALID
+                    end-if
+                 end-if
+              end-if
+           end-if.
+
+       *> route the record just processed to VALID-FILE or REJECT-FILE
+       *> so downstream jobs no longer need a manual separation pass
+       split-output-para.
+           if WS-CHK-VLD = "N" OR WS-CHKSUM-VLD = "N"
+              move WS-PRNT-ISBN to REJ-ISBN
+              move WS-PRNT-MSG  to REJ-REASON
+              write REJ-REC
+           else
+              move WS-ISBN-INP to VAL-REC
+              write VAL-REC
+           end-if.
+
+       *> write the end-of-run control totals report, one line per
+       *> WS-PRNT-MSG category plus the input file name and grand total
+       write-report-para.
+           open output REPORT-FILE.
+           initialize WS-REPT-LINE.
+           move "Control totals for file: " to WS-REPT-LABEL.
+           write REPT-REC from WS-REPT-LABEL.
+           initialize WS-REPT-LINE.
+           move WS-FILE-NAME to WS-REPT-LABEL.
+           write REPT-REC from WS-REPT-LABEL.
+           move spaces to REPT-REC.
+           write REPT-REC.
+           move "Category" to WS-REPT-LABEL.
+           write REPT-REC from WS-REPT-LINE.
+           perform report-line-para.
+           move spaces to REPT-REC.
+           write REPT-REC.
+           close REPORT-FILE.
+
+       *> emit one report line per category plus the total line
+       report-line-para.
+           move "Total records read" to WS-REPT-LABEL.
+           move WS-CNT-TOTAL to WS-REPT-CNT.
+           move 100.00 to WS-REPT-PCT.
+           write REPT-REC from WS-REPT-LINE.
+
+           move "Invalid - non-digit body" to WS-REPT-LABEL.
+           move WS-CNT-NONDIGIT to WS-REPT-CNT WS-CUR-CNT.
+           perform compute-pct-para.
+           write REPT-REC from WS-REPT-LINE.
+
+           move "Invalid - wrong length" to WS-REPT-LABEL.
+           move WS-CNT-WRONGLEN to WS-REPT-CNT WS-CUR-CNT.
+           perform compute-pct-para.
+           write REPT-REC from WS-REPT-LINE.
+
+           move "Invalid - bad check character" to WS-REPT-LABEL.
+           move WS-CNT-BADCHK to WS-REPT-CNT WS-CUR-CNT.
+           perform compute-pct-para.
+           write REPT-REC from WS-REPT-LINE.
+
+           move "Invalid - checksum mismatch" to WS-REPT-LABEL.
+           move WS-CNT-INVCHKSUM to WS-REPT-CNT WS-CUR-CNT.
+           perform compute-pct-para.
+           write REPT-REC from WS-REPT-LINE.
+
+           move "Valid - leading/trailing zero case" to WS-REPT-LABEL.
+           move WS-CNT-ZEROCASE to WS-REPT-CNT WS-CUR-CNT.
+           perform compute-pct-para.
+           write REPT-REC from WS-REPT-LINE.
+
+           move "Valid" to WS-REPT-LABEL.
+           move WS-CNT-VALID to WS-REPT-CNT WS-CUR-CNT.
+           perform compute-pct-para.
+           write REPT-REC from WS-REPT-LINE.
+
+           move "Valid - duplicate of a prior run" to WS-REPT-LABEL.
+           move WS-CNT-DUP to WS-REPT-CNT WS-CUR-CNT.
+           perform compute-pct-para.
+           write REPT-REC from WS-REPT-LINE.
+
+       *> compute the percentage that WS-REPT-CNT represents of the
+       *> total records read, guarding against a zero total
+       compute-pct-para.
+           if WS-CNT-TOTAL = 0
+              move 0 to WS-REPT-PCT
+           else
+              compute WS-PCT = (WS-CUR-CNT * 100) / WS-CNT-TOTAL
+              move WS-PCT to WS-REPT-PCT
+           end-if.
+
